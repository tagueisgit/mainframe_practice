@@ -1,17 +1,578 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. FactorialProg.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT FACT-INPUT-FILE ASSIGN TO FACTIN
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-IN-FILE-STATUS.
+           SELECT FACT-OUTPUT-FILE ASSIGN TO FACTOUT
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-OUT-FILE-STATUS.
+           SELECT FACT-AUDIT-FILE ASSIGN TO FACTAUD
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-AUD-FILE-STATUS.
+           SELECT FACT-REPORT-FILE ASSIGN TO FACTRPT
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-RPT-FILE-STATUS.
+           SELECT FACT-CHECKPOINT-FILE ASSIGN TO FACTCKP
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-CKP-FILE-STATUS.
+           SELECT FACT-INTERFACE-FILE ASSIGN TO FACTIFC
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-IFC-FILE-STATUS.
        DATA DIVISION.
+       FILE SECTION.
+       FD  FACT-INPUT-FILE
+           RECORD CONTAINS 80 CHARACTERS.
+       01  INPUT-RECORD.
+           05 IN-REC-TYPE          PIC X(1).
+           05 IN-NUM               PIC 9(3).
+           05 IN-R                 PIC 9(3).
+           05 FILLER               PIC X(73).
+
+       FD  FACT-OUTPUT-FILE
+           RECORD CONTAINS 80 CHARACTERS.
+       01  OUTPUT-RECORD.
+           05 OUT-REC-TYPE         PIC X(1).
+           05 FILLER               PIC X(1)   VALUE SPACE.
+           05 OUT-NUM              PIC 9(3).
+           05 FILLER               PIC X(1)   VALUE SPACE.
+           05 OUT-R                PIC 9(3).
+           05 FILLER               PIC X(1)   VALUE SPACE.
+           05 OUT-FACT             PIC 9(18).
+           05 FILLER               PIC X(52)  VALUE SPACES.
+
+       FD  FACT-AUDIT-FILE
+           RECORD CONTAINS 80 CHARACTERS.
+       01  AUDIT-RECORD.
+           05 AUD-TIMESTAMP        PIC X(21).
+           05 FILLER               PIC X(1)   VALUE SPACE.
+           05 AUD-JOB-ID           PIC X(8).
+           05 FILLER               PIC X(1)   VALUE SPACE.
+           05 AUD-NUM              PIC 9(3).
+           05 FILLER               PIC X(1)   VALUE SPACE.
+           05 AUD-FACT             PIC 9(18).
+           05 FILLER               PIC X(1)   VALUE SPACE.
+           05 AUD-RETURN-CODE      PIC 9(2).
+           05 FILLER               PIC X(24)  VALUE SPACES.
+
+       FD  FACT-REPORT-FILE
+           RECORD CONTAINS 132 CHARACTERS.
+       01  REPORT-RECORD             PIC X(132).
+
+       FD  FACT-CHECKPOINT-FILE
+           RECORD CONTAINS 80 CHARACTERS.
+       01  CHECKPOINT-RECORD.
+           05 CKP-STATUS           PIC X(1).
+               88 CKP-RUN-PENDING          VALUE 'P'.
+               88 CKP-RUN-COMPLETE         VALUE 'C'.
+           05 CKP-LAST-RECORD-NUM  PIC 9(7).
+           05 FILLER               PIC X(1)   VALUE SPACE.
+           05 CKP-TIMESTAMP        PIC X(21).
+           05 CKP-LAST-PAGE-NUM    PIC 9(3).
+           05 FILLER               PIC X(47)  VALUE SPACES.
+
+       FD  FACT-INTERFACE-FILE
+           RECORD CONTAINS 80 CHARACTERS.
+       01  IFC-HEADER-RECORD.
+           05 IFC-HDR-TYPE          PIC X(1).
+           05 IFC-HDR-RUN-DATE      PIC X(8).
+           05 IFC-HDR-RECORD-CNT    PIC 9(7).
+           05 FILLER                PIC X(64)  VALUE SPACES.
+       01  IFC-DETAIL-RECORD.
+           05 IFC-DET-TYPE          PIC X(1).
+           05 IFC-DET-REC-TYPE      PIC X(1).
+           05 IFC-DET-NUM           PIC 9(3).
+           05 IFC-DET-R             PIC 9(3).
+           05 IFC-DET-RESULT        PIC 9(18).
+           05 FILLER                PIC X(54)  VALUE SPACES.
+       01  IFC-TRAILER-RECORD.
+           05 IFC-TRL-TYPE          PIC X(1).
+           05 IFC-TRL-RECORD-CNT    PIC 9(7).
+           05 IFC-TRL-RESULT-SUM    PIC 9(18).
+           05 FILLER                PIC X(54)  VALUE SPACES.
+
        WORKING-STORAGE SECTION.
-       01 NUM                 PIC 9(3)   VALUE ZEROS.
-       01 FACT                PIC 9(10)  VALUE 1.
-       01 COUNTER             PIC 9(3)   VALUE ZEROS.
+       COPY FACTWORK.
+       01 R                   PIC 9(3)   VALUE ZEROS.
+       01 WS-REC-TYPE         PIC X      VALUE 'F'.
+           88 REC-IS-FACTORIAL           VALUE 'F'.
+           88 REC-IS-COMBINATION         VALUE 'C'.
+           88 REC-IS-PERMUTATION         VALUE 'P'.
+       01 WS-EOF-SWITCH       PIC X      VALUE 'N'.
+           88 END-OF-INPUT               VALUE 'Y'.
+       01 WS-OVERFLOW-SWITCH  PIC X      VALUE 'N'.
+           88 OVERFLOW-OCCURRED          VALUE 'Y'.
+       01 WS-VALID-SWITCH     PIC X      VALUE 'Y'.
+           88 INPUT-IS-VALID             VALUE 'Y'.
+       01 WS-NUM-MAXIMUM      PIC 9(3)   VALUE 170.
+       01 WS-RETURN-CODE      PIC 9(2)   VALUE ZEROS.
+       01 WS-CURRENT-DATE     PIC X(21).
+       01 WS-JOB-ID           PIC X(8)   VALUE SPACES.
+       01 WS-AUD-FILE-STATUS  PIC X(2)   VALUE SPACES.
+       01 WS-OUT-FILE-STATUS  PIC X(2)   VALUE SPACES.
+       01 WS-RPT-FILE-STATUS  PIC X(2)   VALUE SPACES.
+       01 WS-IN-FILE-STATUS   PIC X(2)   VALUE SPACES.
+       01 WS-IFC-FILE-STATUS  PIC X(2)   VALUE SPACES.
+       01 WS-RUN-MODE         PIC X(11)  VALUE SPACES.
+       01 WS-INTERACTIVE-SWITCH PIC X    VALUE 'N'.
+           88 INTERACTIVE-QUIT            VALUE 'Y'.
+       01 WS-INTERACTIVE-NUM-RAW    PIC X(6)   VALUE SPACES.
+       01 WS-INTERACTIVE-NUM-NUMVAL PIC 9(6)   VALUE ZEROS.
+
+       01 WS-CALC-N           PIC 9(3)   VALUE ZEROS.
+       01 WS-CALC-FACT        PIC 9(18)  COMP-3 VALUE ZEROS.
+       01 WS-N-FACTORIAL      PIC 9(18)  COMP-3 VALUE ZEROS.
+       01 WS-R-FACTORIAL      PIC 9(18)  COMP-3 VALUE ZEROS.
+       01 WS-NR-FACTORIAL     PIC 9(18)  COMP-3 VALUE ZEROS.
+       01 WS-NR-VALUE         PIC 9(3)   VALUE ZEROS.
+       01 COMBINATION-RESULT  PIC 9(18)  COMP-3 VALUE ZEROS.
+       01 PERMUTATION-RESULT  PIC 9(18)  COMP-3 VALUE ZEROS.
+
+       01 WS-REPORT-DATE      PIC X(8)   VALUE SPACES.
+       01 WS-PAGE-COUNT       PIC 9(3)   VALUE ZEROS.
+       01 WS-PAGE-DISPLAY     PIC ZZ9.
+       01 WS-LINE-COUNT       PIC 9(3)   VALUE ZEROS.
+       01 WS-LINES-PER-PAGE   PIC 9(3)   VALUE 55.
+       01 WS-RECORD-COUNT     PIC 9(7)   VALUE ZEROS.
+       01 WS-RECORD-COUNT-DSP PIC ZZZ,ZZ9.
+       01 WS-NUM-DISPLAY      PIC ZZ9.
+       01 WS-R-DISPLAY        PIC ZZ9.
+       01 WS-FACT-DISPLAY     PIC Z(17)9.
+
+       01 WS-CKP-FILE-STATUS  PIC X(2)   VALUE SPACES.
+       01 WS-CKP-EOF-SWITCH   PIC X      VALUE 'N'.
+           88 CKP-END-OF-FILE            VALUE 'Y'.
+       01 WS-RESTART-COUNT    PIC 9(7)   VALUE ZEROS.
+       01 WS-RESTART-PAGE-COUNT PIC 9(3) VALUE ZEROS.
+       01 WS-INPUT-RECORD-CNT PIC 9(7)   VALUE ZEROS.
+       01 WS-CHECKPOINT-EVERY PIC 9(3)   VALUE 10.
+
+       01 WS-IFC-EOF-SWITCH   PIC X      VALUE 'N'.
+           88 IFC-END-OF-FILE            VALUE 'Y'.
+       01 WS-IFC-RECORD-COUNT PIC 9(7)   VALUE ZEROS.
+       01 WS-RESULT-SUM       PIC 9(30)  COMP-3 VALUE ZEROS.
+       01 WS-TRAILER-SUM-MAX  PIC 9(18)
+                                  VALUE 999999999999999999.
+       01 WS-SUM-OVERFLOW-SWITCH PIC X   VALUE 'N'.
+           88 SUM-OVERFLOW-OCCURRED       VALUE 'Y'.
 
        PROCEDURE DIVISION.
        START-PROCEDURE.
-           DISPLAY "Enter a number to find the factorial: " NO ADVANCING
-           ACCEPT NUM
-           PERFORM VARYING COUNTER FROM 1 BY 1 UNTIL COUNTER > NUM
-               COMPUTE FACT = FACT * COUNTER
-           END-PERFORM
-           DISPLAY "Factorial of " NUM " is: " FACT
+           ACCEPT WS-RUN-MODE FROM ENVIRONMENT "FACTMODE"
+           IF WS-RUN-MODE = "INTERACTIVE"
+               PERFORM INTERACTIVE-PROCEDURE
+           ELSE
+               PERFORM BATCH-PROCEDURE
+           END-IF
            STOP RUN.
+
+       INTERACTIVE-PROCEDURE.
+           MOVE 'N' TO WS-INTERACTIVE-SWITCH
+           MOVE "INTERACT" TO WS-JOB-ID
+           OPEN EXTEND FACT-AUDIT-FILE
+           IF WS-AUD-FILE-STATUS NOT = "00"
+               CLOSE FACT-AUDIT-FILE
+               OPEN OUTPUT FACT-AUDIT-FILE
+           END-IF
+           PERFORM UNTIL INTERACTIVE-QUIT
+               DISPLAY "ENTER NUM (0-170), 999 TO QUIT: "
+                   WITH NO ADVANCING
+               MOVE SPACES TO WS-INTERACTIVE-NUM-RAW
+               ACCEPT WS-INTERACTIVE-NUM-RAW
+               IF FUNCTION TRIM(WS-INTERACTIVE-NUM-RAW) = "999"
+                   SET INTERACTIVE-QUIT TO TRUE
+               ELSE
+                   IF WS-INTERACTIVE-NUM-RAW = SPACES
+                       OR FUNCTION TRIM(WS-INTERACTIVE-NUM-RAW)
+                           NOT NUMERIC
+                       DISPLAY "ERROR: NUM MUST BE NUMERIC 0-170"
+                       MOVE 0 TO FACT
+                       MOVE ZEROS TO NUM
+                       MOVE 10 TO WS-RETURN-CODE
+                   ELSE
+                       MOVE WS-INTERACTIVE-NUM-RAW
+                           TO WS-INTERACTIVE-NUM-NUMVAL
+                       IF WS-INTERACTIVE-NUM-NUMVAL > WS-NUM-MAXIMUM
+                           DISPLAY "ERROR: NUM MUST BE NUMERIC 0-170"
+                           MOVE 0 TO FACT
+                           MOVE ZEROS TO NUM
+                           MOVE 10 TO WS-RETURN-CODE
+                       ELSE
+                           MOVE WS-INTERACTIVE-NUM-NUMVAL TO NUM
+                           PERFORM COMPUTE-FACTORIAL
+                           IF OVERFLOW-OCCURRED
+                               DISPLAY "ERROR: NUM " NUM
+                                   " RESULT OVERFLOW"
+                               MOVE 0 TO FACT
+                               MOVE 20 TO WS-RETURN-CODE
+                           ELSE
+                               DISPLAY "FACTORIAL OF " NUM " IS " FACT
+                               MOVE 00 TO WS-RETURN-CODE
+                           END-IF
+                       END-IF
+                   END-IF
+                   PERFORM WRITE-AUDIT-RECORD
+               END-IF
+           END-PERFORM
+           CLOSE FACT-AUDIT-FILE.
+
+       BATCH-PROCEDURE.
+           PERFORM READ-LAST-CHECKPOINT
+           OPEN INPUT FACT-INPUT-FILE
+           IF WS-IN-FILE-STATUS NOT = "00"
+               DISPLAY "ERROR: FACTIN NOT FOUND - JOB TERMINATED"
+           ELSE
+               PERFORM SKIP-TO-RESTART-POINT
+               IF WS-RESTART-COUNT > 0
+                   MOVE WS-RESTART-PAGE-COUNT TO WS-PAGE-COUNT
+                   OPEN EXTEND FACT-OUTPUT-FILE
+                   IF WS-OUT-FILE-STATUS NOT = "00"
+                       CLOSE FACT-OUTPUT-FILE
+                       OPEN OUTPUT FACT-OUTPUT-FILE
+                   END-IF
+                   OPEN EXTEND FACT-REPORT-FILE
+                   IF WS-RPT-FILE-STATUS NOT = "00"
+                       CLOSE FACT-REPORT-FILE
+                       OPEN OUTPUT FACT-REPORT-FILE
+                   END-IF
+               ELSE
+                   OPEN OUTPUT FACT-OUTPUT-FILE
+                   OPEN OUTPUT FACT-REPORT-FILE
+               END-IF
+               OPEN EXTEND FACT-AUDIT-FILE
+               IF WS-AUD-FILE-STATUS NOT = "00"
+                   CLOSE FACT-AUDIT-FILE
+                   OPEN OUTPUT FACT-AUDIT-FILE
+               END-IF
+               OPEN EXTEND FACT-CHECKPOINT-FILE
+               IF WS-CKP-FILE-STATUS NOT = "00"
+                   CLOSE FACT-CHECKPOINT-FILE
+                   OPEN OUTPUT FACT-CHECKPOINT-FILE
+               END-IF
+               ACCEPT WS-JOB-ID FROM ENVIRONMENT "JOBID"
+               IF WS-JOB-ID = SPACES
+                   MOVE "BATCH" TO WS-JOB-ID
+               END-IF
+               MOVE FUNCTION CURRENT-DATE(1:8) TO WS-REPORT-DATE
+               PERFORM PRINT-REPORT-HEADER
+               PERFORM READ-INPUT-RECORD
+               PERFORM UNTIL END-OF-INPUT
+                   PERFORM VALIDATE-INPUT
+                   IF INPUT-IS-VALID
+                       PERFORM PROCESS-INPUT-RECORD
+                   ELSE
+                       MOVE 0 TO FACT
+                       MOVE ZEROS TO NUM
+                       MOVE 10 TO WS-RETURN-CODE
+                   END-IF
+                   PERFORM WRITE-AUDIT-RECORD
+                   PERFORM WRITE-CHECKPOINT-IF-DUE
+                   PERFORM READ-INPUT-RECORD
+               END-PERFORM
+               CLOSE FACT-INPUT-FILE
+               CLOSE FACT-OUTPUT-FILE
+               PERFORM COUNT-OUTPUT-RECORDS
+               PERFORM PRINT-REPORT-TRAILER
+               PERFORM WRITE-COMPLETION-CHECKPOINT
+               CLOSE FACT-AUDIT-FILE
+               CLOSE FACT-REPORT-FILE
+               CLOSE FACT-CHECKPOINT-FILE
+               PERFORM BUILD-INTERFACE-FILE
+           END-IF.
+
+       READ-LAST-CHECKPOINT.
+           MOVE 0 TO WS-RESTART-COUNT
+           MOVE 0 TO WS-RESTART-PAGE-COUNT
+           OPEN INPUT FACT-CHECKPOINT-FILE
+           IF WS-CKP-FILE-STATUS = "00"
+               PERFORM UNTIL CKP-END-OF-FILE
+                   READ FACT-CHECKPOINT-FILE
+                       AT END SET CKP-END-OF-FILE TO TRUE
+                       NOT AT END
+                           IF CKP-RUN-COMPLETE
+                               MOVE 0 TO WS-RESTART-COUNT
+                               MOVE 0 TO WS-RESTART-PAGE-COUNT
+                           ELSE
+                               MOVE CKP-LAST-RECORD-NUM
+                                   TO WS-RESTART-COUNT
+                               MOVE CKP-LAST-PAGE-NUM
+                                   TO WS-RESTART-PAGE-COUNT
+                           END-IF
+                   END-READ
+               END-PERFORM
+           END-IF
+           CLOSE FACT-CHECKPOINT-FILE.
+
+       SKIP-TO-RESTART-POINT.
+           IF WS-RESTART-COUNT > 0
+               DISPLAY "RESTARTING AFTER RECORD " WS-RESTART-COUNT
+               PERFORM UNTIL WS-INPUT-RECORD-CNT >= WS-RESTART-COUNT
+                       OR END-OF-INPUT
+                   READ FACT-INPUT-FILE
+                       AT END SET END-OF-INPUT TO TRUE
+                       NOT AT END ADD 1 TO WS-INPUT-RECORD-CNT
+                   END-READ
+               END-PERFORM
+           END-IF.
+
+       READ-INPUT-RECORD.
+           IF NOT END-OF-INPUT
+               READ FACT-INPUT-FILE
+                   AT END SET END-OF-INPUT TO TRUE
+               END-READ
+           END-IF.
+           IF NOT END-OF-INPUT
+               ADD 1 TO WS-INPUT-RECORD-CNT
+               MOVE IN-REC-TYPE TO WS-REC-TYPE
+               MOVE IN-NUM TO NUM
+               MOVE IN-R TO R
+           END-IF.
+
+       WRITE-CHECKPOINT-IF-DUE.
+           IF FUNCTION MOD(WS-INPUT-RECORD-CNT WS-CHECKPOINT-EVERY) = 0
+               MOVE SPACES TO CHECKPOINT-RECORD
+               SET CKP-RUN-PENDING TO TRUE
+               MOVE WS-INPUT-RECORD-CNT TO CKP-LAST-RECORD-NUM
+               MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE
+               MOVE WS-CURRENT-DATE TO CKP-TIMESTAMP
+               MOVE WS-PAGE-COUNT TO CKP-LAST-PAGE-NUM
+               WRITE CHECKPOINT-RECORD
+           END-IF.
+
+       WRITE-COMPLETION-CHECKPOINT.
+           MOVE SPACES TO CHECKPOINT-RECORD
+           SET CKP-RUN-COMPLETE TO TRUE
+           MOVE WS-INPUT-RECORD-CNT TO CKP-LAST-RECORD-NUM
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE
+           MOVE WS-CURRENT-DATE TO CKP-TIMESTAMP
+           MOVE WS-PAGE-COUNT TO CKP-LAST-PAGE-NUM
+           WRITE CHECKPOINT-RECORD.
+
+       BUILD-INTERFACE-FILE.
+           PERFORM COUNT-OUTPUT-RECORDS
+           OPEN INPUT FACT-OUTPUT-FILE
+           OPEN OUTPUT FACT-INTERFACE-FILE
+           MOVE SPACES TO IFC-HEADER-RECORD
+           MOVE 'H' TO IFC-HDR-TYPE
+           MOVE WS-REPORT-DATE TO IFC-HDR-RUN-DATE
+           MOVE WS-IFC-RECORD-COUNT TO IFC-HDR-RECORD-CNT
+           WRITE IFC-HEADER-RECORD
+           MOVE 'N' TO WS-IFC-EOF-SWITCH
+           PERFORM UNTIL IFC-END-OF-FILE
+               READ FACT-OUTPUT-FILE
+                   AT END SET IFC-END-OF-FILE TO TRUE
+                   NOT AT END
+                       MOVE SPACES TO IFC-DETAIL-RECORD
+                       MOVE 'D' TO IFC-DET-TYPE
+                       MOVE OUT-REC-TYPE TO IFC-DET-REC-TYPE
+                       MOVE OUT-NUM TO IFC-DET-NUM
+                       MOVE OUT-R TO IFC-DET-R
+                       MOVE OUT-FACT TO IFC-DET-RESULT
+                       WRITE IFC-DETAIL-RECORD
+                       ADD OUT-FACT TO WS-RESULT-SUM
+                           ON SIZE ERROR
+                               SET SUM-OVERFLOW-OCCURRED TO TRUE
+                               DISPLAY
+                               "FATAL: INTERFACE TOTAL OVERFLOW"
+                       END-ADD
+               END-READ
+           END-PERFORM
+           MOVE SPACES TO IFC-TRAILER-RECORD
+           MOVE 'T' TO IFC-TRL-TYPE
+           MOVE WS-IFC-RECORD-COUNT TO IFC-TRL-RECORD-CNT
+           IF SUM-OVERFLOW-OCCURRED
+              OR WS-RESULT-SUM > WS-TRAILER-SUM-MAX
+               MOVE WS-TRAILER-SUM-MAX TO IFC-TRL-RESULT-SUM
+               DISPLAY "FATAL: TRAILER RESULT SUM INVALID - OVERFLOW"
+           ELSE
+               MOVE WS-RESULT-SUM TO IFC-TRL-RESULT-SUM
+           END-IF
+           WRITE IFC-TRAILER-RECORD
+           CLOSE FACT-OUTPUT-FILE
+           CLOSE FACT-INTERFACE-FILE.
+
+       COUNT-OUTPUT-RECORDS.
+           MOVE 0 TO WS-IFC-RECORD-COUNT
+           MOVE 'N' TO WS-IFC-EOF-SWITCH
+           OPEN INPUT FACT-OUTPUT-FILE
+           PERFORM UNTIL IFC-END-OF-FILE
+               READ FACT-OUTPUT-FILE
+                   AT END SET IFC-END-OF-FILE TO TRUE
+                   NOT AT END ADD 1 TO WS-IFC-RECORD-COUNT
+               END-READ
+           END-PERFORM
+           CLOSE FACT-OUTPUT-FILE.
+
+       VALIDATE-INPUT.
+           MOVE 'Y' TO WS-VALID-SWITCH
+           IF NOT REC-IS-FACTORIAL AND NOT REC-IS-COMBINATION
+                   AND NOT REC-IS-PERMUTATION
+               MOVE 'N' TO WS-VALID-SWITCH
+               DISPLAY "ERROR: INVALID RECORD TYPE " WS-REC-TYPE
+                   " - RECORD REJECTED"
+           END-IF
+           IF WS-VALID-SWITCH = 'Y'
+               IF IN-NUM NOT NUMERIC
+                   MOVE 'N' TO WS-VALID-SWITCH
+                   DISPLAY "ERROR: NON-NUMERIC NUM - RECORD REJECTED"
+               ELSE
+                   IF NUM > WS-NUM-MAXIMUM
+                       MOVE 'N' TO WS-VALID-SWITCH
+                       DISPLAY "ERROR: NUM " NUM " OUT OF RANGE (0-170)"
+                   END-IF
+               END-IF
+           END-IF
+           IF WS-VALID-SWITCH = 'Y'
+               IF IN-R NOT NUMERIC
+                   IF REC-IS-COMBINATION OR REC-IS-PERMUTATION
+                       MOVE 'N' TO WS-VALID-SWITCH
+                       DISPLAY "ERROR: NON-NUMERIC R - RECORD REJECTED"
+                   ELSE
+                       MOVE 0 TO R
+                   END-IF
+               ELSE
+                   IF REC-IS-COMBINATION OR REC-IS-PERMUTATION
+                       IF R > NUM
+                           MOVE 'N' TO WS-VALID-SWITCH
+                           DISPLAY "ERROR: R " R " INVALID FOR N " NUM
+                       END-IF
+                   ELSE
+                       MOVE 0 TO R
+                   END-IF
+               END-IF
+           END-IF.
+
+       PROCESS-INPUT-RECORD.
+           EVALUATE TRUE
+               WHEN REC-IS-COMBINATION
+                   PERFORM COMBINATION-CALC
+               WHEN REC-IS-PERMUTATION
+                   PERFORM PERMUTATION-CALC
+               WHEN OTHER
+                   PERFORM COMPUTE-FACTORIAL
+           END-EVALUATE
+           IF OVERFLOW-OCCURRED
+               DISPLAY "ERROR: NUM " NUM " R " R " RESULT OVERFLOW"
+               MOVE 0 TO FACT
+               MOVE 20 TO WS-RETURN-CODE
+           ELSE
+               MOVE SPACES TO OUTPUT-RECORD
+               MOVE WS-REC-TYPE TO OUT-REC-TYPE
+               MOVE NUM TO OUT-NUM
+               MOVE R TO OUT-R
+               MOVE FACT TO OUT-FACT
+               WRITE OUTPUT-RECORD
+               MOVE 00 TO WS-RETURN-CODE
+               PERFORM PRINT-DETAIL-LINE
+           END-IF.
+
+       COMPUTE-FACTORIAL.
+           MOVE 'N' TO WS-OVERFLOW-SWITCH
+           MOVE NUM TO WS-CALC-N
+           PERFORM COMPUTE-FACTORIAL-OF
+           MOVE WS-CALC-FACT TO FACT.
+
+       COMPUTE-FACTORIAL-OF.
+           MOVE 1 TO WS-CALC-FACT
+           PERFORM VARYING COUNTER FROM 1 BY 1
+                   UNTIL COUNTER > WS-CALC-N OR OVERFLOW-OCCURRED
+               COMPUTE WS-CALC-FACT = WS-CALC-FACT * COUNTER
+                   ON SIZE ERROR
+                       SET OVERFLOW-OCCURRED TO TRUE
+               END-COMPUTE
+           END-PERFORM.
+
+       COMBINATION-CALC.
+           MOVE 'N' TO WS-OVERFLOW-SWITCH
+           MOVE NUM TO WS-CALC-N
+           PERFORM COMPUTE-FACTORIAL-OF
+           MOVE WS-CALC-FACT TO WS-N-FACTORIAL
+           MOVE R TO WS-CALC-N
+           PERFORM COMPUTE-FACTORIAL-OF
+           MOVE WS-CALC-FACT TO WS-R-FACTORIAL
+           COMPUTE WS-NR-VALUE = NUM - R
+           MOVE WS-NR-VALUE TO WS-CALC-N
+           PERFORM COMPUTE-FACTORIAL-OF
+           MOVE WS-CALC-FACT TO WS-NR-FACTORIAL
+           IF NOT OVERFLOW-OCCURRED
+               COMPUTE COMBINATION-RESULT =
+                   WS-N-FACTORIAL / (WS-R-FACTORIAL * WS-NR-FACTORIAL)
+               MOVE COMBINATION-RESULT TO FACT
+           END-IF.
+
+       PERMUTATION-CALC.
+           MOVE 'N' TO WS-OVERFLOW-SWITCH
+           MOVE NUM TO WS-CALC-N
+           PERFORM COMPUTE-FACTORIAL-OF
+           MOVE WS-CALC-FACT TO WS-N-FACTORIAL
+           COMPUTE WS-NR-VALUE = NUM - R
+           MOVE WS-NR-VALUE TO WS-CALC-N
+           PERFORM COMPUTE-FACTORIAL-OF
+           MOVE WS-CALC-FACT TO WS-NR-FACTORIAL
+           IF NOT OVERFLOW-OCCURRED
+               COMPUTE PERMUTATION-RESULT =
+                   WS-N-FACTORIAL / WS-NR-FACTORIAL
+               MOVE PERMUTATION-RESULT TO FACT
+           END-IF.
+
+       WRITE-AUDIT-RECORD.
+           MOVE SPACES TO AUDIT-RECORD
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE
+           MOVE WS-CURRENT-DATE TO AUD-TIMESTAMP
+           MOVE WS-JOB-ID TO AUD-JOB-ID
+           MOVE NUM TO AUD-NUM
+           MOVE FACT TO AUD-FACT
+           MOVE WS-RETURN-CODE TO AUD-RETURN-CODE
+           WRITE AUDIT-RECORD.
+
+       PRINT-REPORT-HEADER.
+           ADD 1 TO WS-PAGE-COUNT
+           MOVE WS-PAGE-COUNT TO WS-PAGE-DISPLAY
+           MOVE SPACES TO REPORT-RECORD
+           STRING "FACTORIAL / COMBINATION / PERMUTATION BATCH REPORT"
+                   DELIMITED BY SIZE
+               "   RUN DATE: " DELIMITED BY SIZE
+               WS-REPORT-DATE DELIMITED BY SIZE
+               "   PAGE " DELIMITED BY SIZE
+               WS-PAGE-DISPLAY DELIMITED BY SIZE
+               INTO REPORT-RECORD
+           END-STRING
+           WRITE REPORT-RECORD AFTER ADVANCING PAGE
+           MOVE SPACES TO REPORT-RECORD
+           STRING "TYPE   N     R          RESULT" DELIMITED BY SIZE
+               INTO REPORT-RECORD
+           END-STRING
+           WRITE REPORT-RECORD AFTER ADVANCING 2 LINES
+           MOVE 2 TO WS-LINE-COUNT.
+
+       PRINT-DETAIL-LINE.
+           IF WS-LINE-COUNT >= WS-LINES-PER-PAGE
+               PERFORM PRINT-REPORT-HEADER
+           END-IF
+           MOVE NUM TO WS-NUM-DISPLAY
+           MOVE R TO WS-R-DISPLAY
+           MOVE FACT TO WS-FACT-DISPLAY
+           MOVE SPACES TO REPORT-RECORD
+           STRING WS-REC-TYPE DELIMITED BY SIZE
+               "      " DELIMITED BY SIZE
+               WS-NUM-DISPLAY DELIMITED BY SIZE
+               "   " DELIMITED BY SIZE
+               WS-R-DISPLAY DELIMITED BY SIZE
+               "      " DELIMITED BY SIZE
+               WS-FACT-DISPLAY DELIMITED BY SIZE
+               INTO REPORT-RECORD
+           END-STRING
+           WRITE REPORT-RECORD AFTER ADVANCING 1 LINE
+           ADD 1 TO WS-LINE-COUNT
+           ADD 1 TO WS-RECORD-COUNT.
+
+       PRINT-REPORT-TRAILER.
+           MOVE WS-IFC-RECORD-COUNT TO WS-RECORD-COUNT-DSP
+           MOVE SPACES TO REPORT-RECORD
+           STRING "TOTAL RECORDS PROCESSED: " DELIMITED BY SIZE
+               WS-RECORD-COUNT-DSP DELIMITED BY SIZE
+               INTO REPORT-RECORD
+           END-STRING
+           WRITE REPORT-RECORD AFTER ADVANCING 2 LINES.
