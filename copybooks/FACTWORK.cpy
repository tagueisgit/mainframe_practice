@@ -0,0 +1,7 @@
+      *****************************************************************
+      * FACTWORK - shared working-storage fields for the factorial
+      * family of programs (FactorialProg and any future callers).
+      *****************************************************************
+       01 NUM                 PIC 9(3)   VALUE ZEROS.
+       01 FACT                PIC 9(18)  COMP-3 VALUE 1.
+       01 COUNTER             PIC 9(3)   COMP-3 VALUE ZEROS.
